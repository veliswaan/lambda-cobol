@@ -1,16 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OpenAtAmazon.
+      * Nightly batch-stream kickoff step. Delegates the actual
+      * banner write to the shared BANRSUB routine so every other
+      * step in the suite gets the same start-of-job banner. The
+      * JCL PARM carries the region code (US/EU/APAC) and, after a
+      * comma, the submitting userid (&SYSUID) for BANRLOG's audit
+      * trail, one EXEC step per region.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 HELLO-X.
-          05 HELLO-1             PIC X(15).
-          05 HELLO-2             PIC X(25).
-          05 HELLO-3             PIC X(60).
+       01 WS-PARM-STRING          PIC X(80) VALUE SPACES.
+       01 WS-JOB-NAME             PIC X(8)  VALUE SPACES.
+       01 WS-MESSAGE-TEXT         PIC X(60) VALUE SPACES.
+       01 WS-REGION-CD            PIC X(4)  VALUE SPACES.
+       01 WS-USERID-PARM          PIC X(8)  VALUE SPACES.
+       01 WS-RETURN-CODE          PIC S9(4) COMP VALUE 0.
        PROCEDURE DIVISION.
-       MOVE "Hello Everyone" TO HELLO-1.
-       MOVE "Welcome to OpenAtAmazon" to HELLO-2.
-       MOVE "I hope your enjoyed this lambda-cobol OpenSource Demo" TO HELLO-3.
-       WRITE HELLO-X.
-       STOP RUN.
-       
\ No newline at end of file
+       0000-MAIN-PARA.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-REGION-CD WS-USERID-PARM
+           END-UNSTRING.
+           IF WS-REGION-CD = SPACES
+               MOVE "US  " TO WS-REGION-CD
+           END-IF.
+           CALL "BANRSUB" USING WS-JOB-NAME, WS-MESSAGE-TEXT,
+               WS-REGION-CD, WS-USERID-PARM, WS-RETURN-CODE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
