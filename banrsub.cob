@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANRSUB.
+      * Shared start-of-job banner routine for the batch suite.
+      * CALLed by OpenAtAmazon (the nightly kickoff step) and may be
+      * CALLed by any other step that wants a standard banner written
+      * to the BANROUT dataset and logged to BANRLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANNER-FILE ASSIGN TO "BANROUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT RUN-CTR-FILE ASSIGN TO "RUNCTRL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTR-STATUS.
+           SELECT PARM-FILE ASSIGN TO "BANPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "BANRLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+           SELECT REGION-FILE ASSIGN TO "REGNPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REGNPARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BANNER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY BANRHDR.
+
+       FD  RUN-CTR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01 RUN-CTR-REC             PIC 9(6).
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY BANRPARM.
+
+       FD  RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01 RUN-LOG-REC.
+          05 LOG-RUN-ID           PIC 9(6).
+          05 LOG-RUN-DATE         PIC 9(8).
+          05 LOG-RUN-TIME         PIC 9(8).
+          05 LOG-USERID           PIC X(8).
+          05 LOG-JOB-NAME         PIC X(8).
+          05 LOG-REGION-CD        PIC X(4).
+          05 LOG-RUN-TYPE         PIC X(7).
+
+       FD  REGION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY REGNPARM.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC X(2).
+       01 WS-RUNCTR-STATUS        PIC X(2).
+       01 WS-PARM-STATUS          PIC X(2).
+       01 WS-RUNLOG-STATUS        PIC X(2).
+       01 WS-REGNPARM-STATUS      PIC X(2).
+       01 WS-USERID               PIC X(8).
+
+       COPY REGNTAB.
+
+       01 WS-RUN-STAMP.
+          05 WS-RUN-DATE          PIC 9(8).
+          05 WS-RUN-TIME          PIC 9(8).
+          05 WS-RUN-ID            PIC 9(6).
+          05 WS-RUN-TYPE          PIC X(7).
+
+       01 WS-FOUND-NORMAL-TODAY   PIC X(1).
+          88 FOUND-NORMAL-TODAY   VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LK-JOB-NAME             PIC X(8).
+       01 LK-MESSAGE-TEXT         PIC X(60).
+       01 LK-REGION-CD            PIC X(4).
+       01 LK-USERID               PIC X(8).
+       01 LK-RETURN-CODE          PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING LK-JOB-NAME, LK-MESSAGE-TEXT,
+               LK-REGION-CD, LK-USERID, LK-RETURN-CODE.
+       0000-MAIN-PARA.
+           MOVE 0 TO LK-RETURN-CODE.
+           PERFORM 1000-INITIALIZE-PARA.
+           IF LK-RETURN-CODE = 0
+               PERFORM 2000-WRITE-BANNER-PARA
+           END-IF.
+           PERFORM 3000-WRITE-RUN-LOG-PARA.
+           PERFORM 9000-TERMINATE-PARA.
+           GOBACK.
+
+       1000-INITIALIZE-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           IF LK-USERID = SPACES
+               ACCEPT WS-USERID FROM ENVIRONMENT "USER"
+           ELSE
+               MOVE LK-USERID TO WS-USERID
+           END-IF.
+           PERFORM 1100-GET-RUN-ID-PARA.
+           PERFORM 1200-READ-PARM-PARA.
+           PERFORM 1300-LOAD-REGION-TABLE-PARA.
+           PERFORM 1400-RESTART-CHECK-PARA.
+           OPEN OUTPUT BANNER-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "BANRSUB: BANROUT OPEN FAILED, FILE STATUS = "
+                   WS-FILE-STATUS
+               MOVE 12 TO LK-RETURN-CODE
+           END-IF.
+
+       1100-GET-RUN-ID-PARA.
+           OPEN I-O RUN-CTR-FILE.
+           IF WS-RUNCTR-STATUS = "35"
+               OPEN OUTPUT RUN-CTR-FILE
+               MOVE ZEROS TO RUN-CTR-REC
+               WRITE RUN-CTR-REC
+               CLOSE RUN-CTR-FILE
+               OPEN I-O RUN-CTR-FILE
+           END-IF
+           READ RUN-CTR-FILE
+               AT END
+                   MOVE ZEROS TO RUN-CTR-REC
+           END-READ
+           ADD 1 TO RUN-CTR-REC.
+           MOVE RUN-CTR-REC TO WS-RUN-ID.
+           REWRITE RUN-CTR-REC.
+           CLOSE RUN-CTR-FILE.
+
+       1200-READ-PARM-PARA.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "35"
+               PERFORM 1210-DEFAULT-PARM-PARA
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       PERFORM 1210-DEFAULT-PARM-PARA
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       1210-DEFAULT-PARM-PARA.
+           MOVE "Hello Everyone" TO PARM-HELLO-1.
+           MOVE "Welcome to OpenAtAmazon" TO PARM-HELLO-2.
+           MOVE "I hope your enjoyed this lambda-cobol OpenSource Demo"
+               TO PARM-HELLO-3.
+
+      * Loads WS-REGION-TABLE from the REGNPARM control file, one
+      * entry per record, the same way 1200-READ-PARM-PARA loads
+      * PARM-FILE - a region can be added, dropped, or reworded by
+      * maintaining REGNPARM, with no BANRSUB recompile. A missing or
+      * empty REGNPARM falls back to the built-in US/EU/APAC set so
+      * a freshly-provisioned environment still runs.
+       1300-LOAD-REGION-TABLE-PARA.
+           OPEN INPUT REGION-FILE.
+           IF WS-REGNPARM-STATUS = "35"
+               PERFORM 1310-DEFAULT-REGION-TABLE-PARA
+           ELSE
+               PERFORM 1320-READ-REGION-TABLE-PARA
+               CLOSE REGION-FILE
+               IF WS-REGION-CT = 0
+                   PERFORM 1310-DEFAULT-REGION-TABLE-PARA
+               END-IF
+           END-IF.
+
+       1310-DEFAULT-REGION-TABLE-PARA.
+           MOVE 3 TO WS-REGION-CT.
+           MOVE "US  "                   TO WS-REGION-CD(1).
+           MOVE "Welcome OpenAtAmazon US" TO WS-REGION-HELLO-2(1).
+           MOVE "US regional ledger batch cycle has started"
+               TO WS-REGION-HELLO-3(1).
+           MOVE "EU  "                   TO WS-REGION-CD(2).
+           MOVE "Welcome OpenAtAmazon EU" TO WS-REGION-HELLO-2(2).
+           MOVE "EU regional ledger batch cycle has started"
+               TO WS-REGION-HELLO-3(2).
+           MOVE "APAC"                     TO WS-REGION-CD(3).
+           MOVE "Welcome OpenAtAmazon APAC" TO WS-REGION-HELLO-2(3).
+           MOVE "APAC regional ledger batch cycle has started"
+               TO WS-REGION-HELLO-3(3).
+
+       1320-READ-REGION-TABLE-PARA.
+           MOVE 0 TO WS-REGION-CT.
+           PERFORM UNTIL WS-REGNPARM-STATUS = "10" OR WS-REGION-CT = 10
+               READ REGION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-REGION-CT
+                       SET REGION-IDX TO WS-REGION-CT
+                       MOVE REGN-PARM-CD TO WS-REGION-CD(REGION-IDX)
+                       MOVE REGN-PARM-HELLO-2
+                           TO WS-REGION-HELLO-2(REGION-IDX)
+                       MOVE REGN-PARM-HELLO-3
+                           TO WS-REGION-HELLO-3(REGION-IDX)
+               END-READ
+           END-PERFORM.
+
+      * Scans every entry already logged in BANRLOG for this region
+      * and today's business date. A resubmission after a downstream
+      * restart finds its own prior NORMAL entry still there and
+      * tags the new banner RERUN instead of an identical fresh one;
+      * a later region's legitimate first run of the night does not,
+      * since the scan is keyed on date *and* region, not date alone.
+       1400-RESTART-CHECK-PARA.
+           MOVE "NORMAL " TO WS-RUN-TYPE.
+           MOVE "N" TO WS-FOUND-NORMAL-TODAY.
+           OPEN INPUT RUN-LOG-FILE.
+           IF WS-RUNLOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-RUNLOG-STATUS = "10"
+                   READ RUN-LOG-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF LOG-RUN-DATE = WS-RUN-DATE
+                                   AND LOG-REGION-CD = LK-REGION-CD
+                                   AND LOG-RUN-TYPE = "NORMAL "
+                               MOVE "Y" TO WS-FOUND-NORMAL-TODAY
+                           END-IF
+                   END-READ
+                   IF WS-RUNLOG-STATUS NOT = "00" AND
+                           WS-RUNLOG-STATUS NOT = "10"
+                       DISPLAY "BANRSUB: BANRLOG READ FAILED, STATUS = "
+                           WS-RUNLOG-STATUS
+                       MOVE 12 TO LK-RETURN-CODE
+                       MOVE "10" TO WS-RUNLOG-STATUS
+                   END-IF
+               END-PERFORM
+               CLOSE RUN-LOG-FILE
+               IF FOUND-NORMAL-TODAY
+                   MOVE "RERUN  " TO WS-RUN-TYPE
+               END-IF
+           END-IF.
+
+       2000-WRITE-BANNER-PARA.
+           MOVE 1 TO RPT-PAGE-NO.
+           MOVE 1 TO RPT-LINE-CT.
+           MOVE WS-RUN-DATE TO RUN-STAMP-DATE.
+           MOVE WS-RUN-TIME TO RUN-STAMP-TIME.
+           MOVE WS-RUN-ID TO RUN-STAMP-ID.
+           MOVE WS-RUN-TYPE TO RUN-STAMP-TYPE.
+           IF LK-JOB-NAME = SPACES
+               MOVE PARM-HELLO-1 TO HELLO-1
+           ELSE
+               STRING "Hello " DELIMITED BY SIZE
+                      LK-JOB-NAME DELIMITED BY SIZE
+                      INTO HELLO-1
+           END-IF.
+           MOVE PARM-HELLO-2 TO HELLO-2.
+           MOVE PARM-HELLO-3 TO HELLO-3.
+           IF LK-REGION-CD NOT = SPACES
+               SET REGION-IDX TO 1
+               SEARCH WS-REGION-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-REGION-CD(REGION-IDX) = LK-REGION-CD
+                       MOVE WS-REGION-HELLO-2(REGION-IDX) TO HELLO-2
+                       MOVE WS-REGION-HELLO-3(REGION-IDX) TO HELLO-3
+               END-SEARCH
+           END-IF.
+           IF LK-MESSAGE-TEXT NOT = SPACES
+               MOVE LK-MESSAGE-TEXT TO HELLO-3
+           END-IF.
+           WRITE RPT-HEADER-REC.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "BANRSUB: BANROUT WRITE FAILED, FILE STATUS = "
+                   WS-FILE-STATUS
+               MOVE 12 TO LK-RETURN-CODE
+           END-IF.
+
+       3000-WRITE-RUN-LOG-PARA.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+               CLOSE RUN-LOG-FILE
+               OPEN EXTEND RUN-LOG-FILE
+           END-IF.
+           MOVE WS-RUN-ID TO LOG-RUN-ID.
+           MOVE WS-RUN-DATE TO LOG-RUN-DATE.
+           MOVE WS-RUN-TIME TO LOG-RUN-TIME.
+           MOVE WS-USERID TO LOG-USERID.
+           MOVE LK-JOB-NAME TO LOG-JOB-NAME.
+           MOVE LK-REGION-CD TO LOG-REGION-CD.
+           IF LK-RETURN-CODE NOT = 0
+               MOVE "FAILED " TO LOG-RUN-TYPE
+           ELSE
+               MOVE WS-RUN-TYPE TO LOG-RUN-TYPE
+           END-IF.
+           WRITE RUN-LOG-REC.
+           CLOSE RUN-LOG-FILE.
+
+       9000-TERMINATE-PARA.
+           CLOSE BANNER-FILE.
