@@ -0,0 +1,71 @@
+//NIGHTLY  JOB (ACCTNO),'BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STREAM                                         *
+//* STEP010/011/012 each run OpenAtAmazon once per regional      *
+//* ledger cycle (US/EU/APAC) to write that region's start-of-   *
+//* day banner and run-history entry before anything else in the *
+//* stream kicks off. EXEC PGM=OPENAMZN is the load-module alias *
+//* this shop binds OpenAtAmazon's PROGRAM-ID under, since a     *
+//* load library member name is limited to 8 characters. Every   *
+//* banner step's RETURN-CODE gates the downstream steps via     *
+//* COND= - if any region's banner step fails, the batch window  *
+//* never "officially" opened for that night and nothing after   *
+//* it should run. PARM carries REGION,&SYSUID so BANRLOG's audit *
+//* trail gets the real submitting userid instead of whatever the *
+//* step's own runtime environment happens to resolve "USER" to.  *
+//* RUNCTRL is allocated NEW on STEP010 and reused by STEP011/012 *
+//* the same way BANROUT/BANRLOG are, so the run-counter dataset  *
+//* self-provisions on a brand-new environment.                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=OPENAMZN,PARM='US,&SYSUID',REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.PROD.LOADLIB
+//BANROUT  DD   DSN=BATCH.PROD.BANROUT.US,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=136,BLKSIZE=0)
+//BANPARM  DD   DSN=BATCH.PROD.BANPARM,DISP=SHR
+//REGNPARM DD   DSN=BATCH.PROD.REGNPARM,DISP=SHR
+//RUNCTRL  DD   DSN=BATCH.PROD.RUNCTRL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=6,BLKSIZE=0)
+//BANRLOG  DD   DSN=BATCH.PROD.BANRLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP011  EXEC PGM=OPENAMZN,PARM='EU,&SYSUID',REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.PROD.LOADLIB
+//BANROUT  DD   DSN=BATCH.PROD.BANROUT.EU,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=136,BLKSIZE=0)
+//BANPARM  DD   DSN=BATCH.PROD.BANPARM,DISP=SHR
+//REGNPARM DD   DSN=BATCH.PROD.REGNPARM,DISP=SHR
+//RUNCTRL  DD   DSN=BATCH.PROD.RUNCTRL,DISP=(MOD,CATLG,DELETE)
+//BANRLOG  DD   DSN=BATCH.PROD.BANRLOG,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP012  EXEC PGM=OPENAMZN,PARM='APAC,&SYSUID',REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.PROD.LOADLIB
+//BANROUT  DD   DSN=BATCH.PROD.BANROUT.APAC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=136,BLKSIZE=0)
+//BANPARM  DD   DSN=BATCH.PROD.BANPARM,DISP=SHR
+//REGNPARM DD   DSN=BATCH.PROD.REGNPARM,DISP=SHR
+//RUNCTRL  DD   DSN=BATCH.PROD.RUNCTRL,DISP=(MOD,CATLG,DELETE)
+//BANRLOG  DD   DSN=BATCH.PROD.BANRLOG,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Downstream steps are skipped outright if any of the three     *
+//* regional banner steps comes back with a non-zero RETURN-CODE  *
+//* (bad file status on the banner write, missing control file,   *
+//* etc).                                                         *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=LEDGREXT,COND=((0,NE,STEP010),(0,NE,STEP011),
+//             (0,NE,STEP012))
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.PROD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=LEDGRPST,COND=((0,NE,STEP010),(0,NE,STEP011),
+//             (0,NE,STEP012))
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.PROD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
