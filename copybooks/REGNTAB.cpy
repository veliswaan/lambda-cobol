@@ -0,0 +1,14 @@
+      * REGNTAB - regional greeting table for the daily banner.
+      * Keyed by REGION-CD; loaded at runtime by BANRSUB's
+      * 1300-LOAD-REGION-TABLE-PARA from the REGNPARM control file
+      * (see REGNPARM.cpy) so the batch suite can add, remove, or
+      * reword a region's nightly ledger-cycle greeting without a
+      * recompile, the same way BANRPARM externalizes HELLO-1..3.
+       01 WS-REGION-TABLE.
+          05 WS-REGION-CT        PIC 9(2) VALUE ZERO.
+          05 WS-REGION-ENTRY OCCURS 1 TO 10 TIMES
+                DEPENDING ON WS-REGION-CT
+                INDEXED BY REGION-IDX.
+             10 WS-REGION-CD        PIC X(4).
+             10 WS-REGION-HELLO-2   PIC X(25).
+             10 WS-REGION-HELLO-3   PIC X(60).
