@@ -0,0 +1,7 @@
+      * BANRPARM - control record for the daily banner program
+      * One record per environment (dev/test/prod); operators maintain
+      * the greeting text here instead of a recompile.
+       01 BANR-PARM-REC.
+          05 PARM-HELLO-1         PIC X(15).
+          05 PARM-HELLO-2         PIC X(25).
+          05 PARM-HELLO-3         PIC X(60).
