@@ -0,0 +1,8 @@
+      * REGNPARM - external control record for one REGNTAB region
+      * entry. One record per region, read in order into
+      * WS-REGION-TABLE (see REGNTAB.cpy); operators maintain the
+      * region list and greeting text here instead of a recompile.
+       01 REGN-PARM-REC.
+          05 REGN-PARM-CD         PIC X(4).
+          05 REGN-PARM-HELLO-2    PIC X(25).
+          05 REGN-PARM-HELLO-3    PIC X(60).
