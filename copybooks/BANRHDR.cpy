@@ -0,0 +1,16 @@
+      * BANRHDR - standard paged report-header record.
+      * The one start-of-report header layout shared by every batch
+      * report program in the suite: page control, run-stamp, and
+      * the three greeting lines OpenAtAmazon popularized.
+       01 RPT-HEADER-REC.
+          05 RPT-PAGE-HEADER.
+             10 RPT-PAGE-NO          PIC 9(4).
+             10 RPT-LINE-CT          PIC 9(3).
+          05 RUN-STAMP.
+             10 RUN-STAMP-DATE       PIC 9(8).
+             10 RUN-STAMP-TIME       PIC 9(8).
+             10 RUN-STAMP-ID         PIC 9(6).
+             10 RUN-STAMP-TYPE       PIC X(7).
+          05 HELLO-1                 PIC X(15).
+          05 HELLO-2                 PIC X(25).
+          05 HELLO-3                 PIC X(60).
